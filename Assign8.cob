@@ -1,148 +1,1292 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. INTERPRETER-TESTS.
 
+*> Change history:
+*> 2026-08-08 Reworked AST-NODE into a node pool so AppC/IfC/LamC
+*>            children can be arbitrary sub-expressions instead of
+*>            flat literals; added a scope-chain environment model,
+*>            a batch driver over a serialized node file with restart
+*>            checkpointing, and comparison/boolean/string primitives.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AST-FILE ASSIGN TO "AST-INPUT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AST-FILE-STATUS.
+    SELECT BINDINGS-FILE ASSIGN TO "BINDINGS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-BINDINGS-FILE-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  AST-FILE.
+01  AST-FILE-RECORD.
+    05 FR-POOL-IDX          PIC 9(5).
+    05 FR-NODE-TYPE         PIC X(10).
+    05 FR-N                 PIC S9(9)V99.
+    05 FR-STR               PIC X(50).
+    05 FR-STR-LEN           PIC 9(3).
+    05 FR-S                 PIC X(50).
+    05 FR-TEST-EXPR-IDX     PIC 9(5).
+    05 FR-THEN-EXPR-IDX     PIC 9(5).
+    05 FR-ELSE-EXPR-IDX     PIC 9(5).
+    05 FR-EXP               PIC X(50).
+    05 FR-SYM               PIC X(10).
+    05 FR-ARG-COUNT         PIC 9(2).
+    05 FR-ARG-IDX OCCURS 10 TIMES PIC 9(5).
+    05 FR-LAM-PARAM-COUNT   PIC 9(2).
+    05 FR-LAM-PARAMS OCCURS 10 TIMES PIC X(50).
+    05 FR-LAM-BODY-IDX      PIC 9(5).
+    05 FR-DEFINE-NAME       PIC X(50).
+    05 FR-IS-ROOT           PIC X(1).
+
+FD  BINDINGS-FILE.
+01  BINDINGS-FILE-RECORD.
+    05 BF-NAME              PIC X(50).
+    05 BF-TYPE               PIC X(1).
+    05 BF-NUM-VALUE         PIC S9(9)V99.
+    05 BF-STR-VALUE         PIC X(50).
+
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-FILE-RECORD.
+    05 CF-LAST-ROOT-SEQ     PIC 9(6).
+
 WORKING-STORAGE SECTION.
 01 VAR-Z PIC S9(9)V99 VALUE 0.
 01 VAR-S PIC X(100).
-01 IDX PIC 9(2) VALUE 1.
+01 VAR-ERR PIC X(1) VALUE "N".
+01 IDX PIC 9(3) VALUE 1.
 
-01 AST-NODE.
-   05 NODE-TYPE PIC X(10).
+01 WS-AST-FILE-STATUS       PIC XX VALUE "00".
+01 WS-BINDINGS-FILE-STATUS  PIC XX VALUE "00".
+01 WS-CHECKPOINT-FILE-STATUS PIC XX VALUE "00".
 
-01 NUM-C-STRUCT.
-   05 N PIC S9(9)V99.
+*> --------------------------------------------------------------
+*> Node pool: every AST node, whether it is a top-level expression
+*> from the batch file or an argument/branch nested inside another
+*> node, lives here as one row. Children reference their parent's
+*> siblings by pool index instead of embedding literal values. Sized
+*> for a batch file of several thousand records (see BATCH-DRIVER).
+*> --------------------------------------------------------------
+01 WS-NODE-COUNT PIC 9(5) VALUE 0.
+01 AST-NODE-POOL OCCURS 10000 TIMES.
+   05 NODE-TYPE             PIC X(10).
+   05 N                     PIC S9(9)V99.
+   05 STR                   PIC X(50).
+   *> Significant length of STR, for StrC literals where a leading or
+   *> trailing space is part of the value (e.g. a piece being CONCAT'd
+   *> into a composite label) and must survive rather than be trimmed
+   *> as if it were fixed-field padding. Zero means "not set" - the
+   *> length is derived from FUNCTION TRIM instead, which is enough
+   *> for values with no meaningful edge whitespace.
+   05 STR-LEN                PIC 9(3).
+   05 S                     PIC X(50).
+   05 TEST-EXPR-IDX         PIC 9(5).
+   05 THEN-EXPR-IDX         PIC 9(5).
+   05 ELSE-EXPR-IDX         PIC 9(5).
+   05 EXP                   PIC X(50).
+   05 SYM                   PIC X(10).
+   05 ARG-COUNT             PIC 9(2).
+   05 ARG-IDX OCCURS 10 TIMES PIC 9(5).
+   05 LAM-PARAM-COUNT       PIC 9(2).
+   05 LAM-PARAMS OCCURS 10 TIMES PIC X(50).
+   05 LAM-BODY-IDX          PIC 9(5).
+   05 DEFINE-NAME           PIC X(50).
 
-01 STR-C-STRUCT.
-   05 STR PIC X(50).
+*> --------------------------------------------------------------
+*> Environments: a scope is a table of name/value bindings plus a
+*> pointer to its parent scope. Scope 1 is the global scope, loaded
+*> from the bindings file. A closure's captured environment is the
+*> scope index that was active when the closure was built; looking
+*> a name up in a closure's call scope that misses falls back to
+*> that parent scope, and so on up the chain.
+*> --------------------------------------------------------------
+01 WS-SCOPE-COUNT PIC 9(3) VALUE 0.
+01 SCOPES OCCURS 50 TIMES.
+   05 SCOPE-PARENT          PIC 9(3) VALUE 0.
+   05 SCOPE-BIND-COUNT      PIC 9(3) VALUE 0.
+   05 SCOPE-BINDINGS OCCURS 200 TIMES.
+      10 BIND-NAME          PIC X(50).
+      10 BIND-TYPE          PIC X(1).
+      10 BIND-NUM-VALUE     PIC S9(9)V99.
+      10 BIND-STR-VALUE     PIC X(50).
 
-01 ID-C-STRUCT.
-   05 S PIC X(50).
+*> --------------------------------------------------------------
+*> Closures: built by LamC, invoked by AppC when EXP names a bound
+*> closure instead of "PrimOp". CLOS-ENV-SCOPE is the lexical scope
+*> the closure was defined in (its parent environment).
+*> --------------------------------------------------------------
+01 WS-CLOSURE-COUNT PIC 9(3) VALUE 0.
+01 CLOSURE-POOL OCCURS 50 TIMES.
+   05 CLOS-PARAM-COUNT      PIC 9(2).
+   05 CLOS-PARAMS OCCURS 10 TIMES PIC X(50).
+   05 CLOS-BODY-IDX         PIC 9(5).
+   05 CLOS-ENV-SCOPE        PIC 9(3).
 
-01 IF-C-STRUCT.
-   05 TEST-EXPR PIC X(10).
-   05 TEST-EXPR-N PIC S9(9)V99.
-   05 THEN-EXPR PIC X(10).
-   05 THEN-EXPR-N PIC S9(9)V99.
-   05 ELSE-EXPR PIC X(10).
-   05 ELSE-EXPR-N PIC S9(9)V99.
+*> --------------------------------------------------------------
+*> Call stack: INTERP is entered by pushing the node to evaluate
+*> and the scope to evaluate it in, then PERFORMing INTERP. Because
+*> WORKING-STORAGE is shared across every nested PERFORM, each
+*> stack frame keeps its own node pointer, scope pointer, result and
+*> per-frame argument-value scratch so an AppC evaluating its own
+*> arguments can safely recurse into another AppC/IfC/LamC without
+*> clobbering the outer call's state.
+*> --------------------------------------------------------------
+01 WS-DEPTH PIC 9(2) VALUE 0.
+01 NODE-IDX-STACK OCCURS 50 TIMES PIC 9(5).
+01 SCOPE-IDX-STACK OCCURS 50 TIMES PIC 9(3).
+01 RESULT-TYPE-STACK OCCURS 50 TIMES PIC X(1).
+01 RESULT-Z-STACK OCCURS 50 TIMES PIC S9(9)V99.
+01 RESULT-S-STACK OCCURS 50 TIMES PIC X(100).
+*> Significant length of RESULT-S-STACK, mirroring STR-LEN, so a
+*> concatenation downstream knows how much of the padded field is
+*> real content versus fixed-field filler.
+01 RESULT-S-LEN-STACK OCCURS 50 TIMES PIC 9(3) VALUE 0.
+01 ERROR-FLAG-STACK OCCURS 50 TIMES PIC X(1) VALUE "N".
+01 ARG-I-STACK OCCURS 50 TIMES PIC 9(2).
+01 CALL-FRAMES OCCURS 50 TIMES.
+   05 ARG-VAL-Z OCCURS 10 TIMES PIC S9(9)V99.
+   05 ARG-VAL-S OCCURS 10 TIMES PIC X(100).
+   05 ARG-VAL-S-LEN OCCURS 10 TIMES PIC 9(3).
 
-01 APP-C-STRUCT.
-   05 EXP PIC X(10).
-   05 ARG OCCURS 10 TIMES.
-      10 ARG-N PIC S9(9)V99.
+*> Scratch used to pass a call into EVAL-CHILD and read its result
+*> back out once WS-DEPTH has been restored.
+01 WS-CALL-IDX PIC 9(5).
+01 WS-CALL-SCOPE PIC 9(3).
+01 WS-CHILD-TYPE PIC X(1).
+01 WS-CHILD-Z PIC S9(9)V99.
+01 WS-CHILD-S PIC X(100).
+01 WS-CHILD-S-LEN PIC 9(3).
+01 WS-CHILD-ERR PIC X(1).
+01 WS-ARG-I PIC 9(2).
 
-01 PRIM-OP-STRUCT.
-   05 SYM PIC X(10).
+*> Scratch used to pass parameters into LOOKUP-FUNCTION/ADD-BINDING.
+01 WS-LOOKUP-SCOPE PIC 9(3).
+01 WS-LOOKUP-NAME PIC X(50).
+01 WS-LOOKUP-FOUND PIC X(1).
+01 WS-LOOKUP-TYPE PIC X(1).
+01 WS-LOOKUP-NUM PIC S9(9)V99.
+01 WS-LOOKUP-STR PIC X(50).
+01 WS-SCAN-SCOPE PIC 9(3).
+01 WS-AB-SCOPE PIC 9(3).
+01 WS-AB-NAME PIC X(50).
+01 WS-AB-TYPE PIC X(1).
+01 WS-AB-NUM PIC S9(9)V99.
+01 WS-AB-STR PIC X(50).
 
-01 CLOS-V-STRUCT.
-   05 ARGS OCCURS 10 TIMES.
-      10 ARG-S PIC X(50).
-   05 BODY PIC X(50).
-   05 CLOS-ENV PIC X(50).
+01 WS-EVAL-NODE-IDX PIC 9(5).
+*> Stacked per depth: APPLY-CLOSURE evaluates each argument through
+*> EVAL-CHILD before binding it, and that argument may itself invoke
+*> another closure one level deeper - a plain scalar here would be
+*> overwritten by that inner call before the outer one finishes.
+01 NEW-SCOPE-IDX-STACK OCCURS 50 TIMES PIC 9(3).
+01 CLOSURE-IDX-STACK OCCURS 50 TIMES PIC 9(3).
+*> Used only inside INTERP-LAMC, which does not recurse before it is
+*> read, so a single scalar is safe here.
+01 WS-CLOSURE-IDX PIC 9(3).
+*> Index (within its scope) of the placeholder binding INTERP-DEFC
+*> reserves for its own name, captured right after ADD-BINDING and
+*> before the value expression is evaluated - that evaluation may
+*> itself be another DefC in the same scope, which would advance
+*> SCOPE-BIND-COUNT past this frame's slot, so UPDATE-LAST-BINDING
+*> must not re-read SCOPE-BIND-COUNT to find it.
+01 DEFC-BIND-IDX-STACK OCCURS 50 TIMES PIC 9(3).
 
-01 BINDINGS OCCURS 10 TIMES.
-   05 BINDING.
-      10 BIND-NAME PIC X(50).
-      10 BIND-VALUE PIC X(50).
+*> Batch driver working storage.
+01 WS-ROOT-SEQ PIC 9(6) VALUE 0.
+01 WS-START-FROM PIC 9(6) VALUE 0.
+01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 100.
+01 WS-EOF-FLAG PIC X(1) VALUE "N".
 
 PROCEDURE DIVISION.
-    DISPLAY "Starting interpreter test cases..."
+MAIN-LOGIC SECTION.
+    DISPLAY "Starting interpreter run..."
+    PERFORM INIT-POOLS
+    PERFORM LOAD-BINDINGS
+    PERFORM SELF-CHECK-TESTS
+    *> The self-check harness above runs its own small formulas
+    *> ("hi", "square", "addFive", ...) through the same global scope
+    *> and closure pool that a real batch run uses. Re-initialize and
+    *> reload the bindings file so none of that self-check state -
+    *> bindings, closures, or the node-pool high-water mark - is still
+    *> visible to BATCH-DRIVER; a batch record that names an undefined
+    *> value must get a "not found" error, never a leftover self-check
+    *> value that happens to share its name.
+    PERFORM INIT-POOLS
+    PERFORM LOAD-BINDINGS
+    PERFORM BATCH-DRIVER
+    DISPLAY "Interpreter run complete."
+    STOP RUN.
 
-    PERFORM TEST-APPC
+INIT-POOLS SECTION.
+    MOVE 0 TO WS-NODE-COUNT
+    MOVE 0 TO WS-CLOSURE-COUNT
+    MOVE 1 TO WS-SCOPE-COUNT
+    MOVE 0 TO SCOPE-PARENT(1)
+    MOVE 0 TO SCOPE-BIND-COUNT(1)
+    EXIT.
 
-    STOP RUN.
+*> --------------------------------------------------------------
+*> Self-check regression harness: this replaces the old hardcoded
+*> TEST-* / STOP RUN flow. Each paragraph builds a small AST in the
+*> node pool and calls the interpreter through EVAL-TOP-NODE, the
+*> same entry point the batch driver uses per root record.
+*> --------------------------------------------------------------
+SELF-CHECK-TESTS SECTION.
+    PERFORM TEST-NUMC
+    PERFORM TEST-STRC
+    PERFORM TEST-IDC
+    PERFORM TEST-IFC
+    PERFORM TEST-APPC
+    PERFORM TEST-NESTED-APPC
+    PERFORM TEST-DIV-ZERO
+    PERFORM TEST-COMPARE-OP
+    PERFORM TEST-STRING-OP
+    PERFORM TEST-LAMC
+    PERFORM TEST-CLOSURE-CHAIN
+    EXIT.
 
 TEST-NUMC SECTION.
-    MOVE "NumC" TO NODE-TYPE
-    MOVE 123.45 TO N
-    PERFORM INTERP
+    MOVE "NumC" TO NODE-TYPE(1)
+    MOVE 123.45 TO N(1)
+    MOVE 1 TO WS-EVAL-NODE-IDX
+    PERFORM EVAL-TOP-NODE
     DISPLAY "Result of NUMC interpretation: " VAR-Z.
 
 TEST-STRC SECTION.
-    MOVE "StrC" TO NODE-TYPE
-    MOVE "Hello, world!" TO STR
-    PERFORM INTERP
+    MOVE "StrC" TO NODE-TYPE(2)
+    MOVE "Hello, world!" TO STR(2)
+    MOVE 2 TO WS-EVAL-NODE-IDX
+    PERFORM EVAL-TOP-NODE
     DISPLAY "Result of STRC interpretation: " VAR-S.
 
 TEST-IDC SECTION.
-    MOVE "IdC" TO NODE-TYPE
-    MOVE "hi" TO S
-    MOVE 100 TO VAR-Z
-    PERFORM INTERP
+    MOVE "hi" TO WS-AB-NAME
+    MOVE "N" TO WS-AB-TYPE
+    MOVE 100 TO WS-AB-NUM
+    MOVE 1 TO WS-AB-SCOPE
+    PERFORM ADD-BINDING
+    MOVE "IdC" TO NODE-TYPE(3)
+    MOVE "hi" TO S(3)
+    MOVE 3 TO WS-EVAL-NODE-IDX
+    PERFORM EVAL-TOP-NODE
     DISPLAY "Result of IDC interpretation: " VAR-Z.
 
 TEST-IFC SECTION.
-    MOVE "IfC" TO NODE-TYPE
-    MOVE "NumC" TO TEST-EXPR
-    MOVE 10 TO TEST-EXPR-N
-    MOVE "NumC" TO THEN-EXPR
-    MOVE 20 TO THEN-EXPR-N
-    MOVE "NumC" TO ELSE-EXPR
-    MOVE 30 TO ELSE-EXPR-N
-    PERFORM INTERP
+    MOVE "NumC" TO NODE-TYPE(10)
+    MOVE 10 TO N(10)
+    MOVE "NumC" TO NODE-TYPE(11)
+    MOVE 20 TO N(11)
+    MOVE "NumC" TO NODE-TYPE(12)
+    MOVE 30 TO N(12)
+    MOVE "IfC" TO NODE-TYPE(13)
+    MOVE 10 TO TEST-EXPR-IDX(13)
+    MOVE 11 TO THEN-EXPR-IDX(13)
+    MOVE 12 TO ELSE-EXPR-IDX(13)
+    MOVE 13 TO WS-EVAL-NODE-IDX
+    PERFORM EVAL-TOP-NODE
     DISPLAY "Result of IFC interpretation: " VAR-Z.
 
 TEST-APPC SECTION.
-    MOVE "AppC" TO NODE-TYPE
-    MOVE "PrimOp" TO EXP
-    MOVE "/" TO SYM
-    MOVE 50 TO ARG-N(1)
-    MOVE 10 TO ARG-N(2)
-    PERFORM INTERP
+    MOVE "NumC" TO NODE-TYPE(20)
+    MOVE 50 TO N(20)
+    MOVE "NumC" TO NODE-TYPE(21)
+    MOVE 10 TO N(21)
+    MOVE "AppC" TO NODE-TYPE(22)
+    MOVE "PrimOp" TO EXP(22)
+    MOVE "/" TO SYM(22)
+    MOVE 2 TO ARG-COUNT(22)
+    MOVE 20 TO ARG-IDX(22, 1)
+    MOVE 21 TO ARG-IDX(22, 2)
+    MOVE 22 TO WS-EVAL-NODE-IDX
+    PERFORM EVAL-TOP-NODE
     DISPLAY "Result of APPC interpretation: " VAR-Z.
-   
+
+*> (+ (* 2 3) (- 10 4)) = 12, demonstrating AppC args that are
+*> themselves AppC sub-expressions rather than flat literals.
+TEST-NESTED-APPC SECTION.
+    MOVE "NumC" TO NODE-TYPE(40)
+    MOVE 2 TO N(40)
+    MOVE "NumC" TO NODE-TYPE(41)
+    MOVE 3 TO N(41)
+    MOVE "AppC" TO NODE-TYPE(42)
+    MOVE "PrimOp" TO EXP(42)
+    MOVE "*" TO SYM(42)
+    MOVE 2 TO ARG-COUNT(42)
+    MOVE 40 TO ARG-IDX(42, 1)
+    MOVE 41 TO ARG-IDX(42, 2)
+    MOVE "NumC" TO NODE-TYPE(43)
+    MOVE 10 TO N(43)
+    MOVE "NumC" TO NODE-TYPE(44)
+    MOVE 4 TO N(44)
+    MOVE "AppC" TO NODE-TYPE(45)
+    MOVE "PrimOp" TO EXP(45)
+    MOVE "-" TO SYM(45)
+    MOVE 2 TO ARG-COUNT(45)
+    MOVE 43 TO ARG-IDX(45, 1)
+    MOVE 44 TO ARG-IDX(45, 2)
+    MOVE "AppC" TO NODE-TYPE(46)
+    MOVE "PrimOp" TO EXP(46)
+    MOVE "+" TO SYM(46)
+    MOVE 2 TO ARG-COUNT(46)
+    MOVE 42 TO ARG-IDX(46, 1)
+    MOVE 45 TO ARG-IDX(46, 2)
+    MOVE 46 TO WS-EVAL-NODE-IDX
+    PERFORM EVAL-TOP-NODE
+    DISPLAY "Result of nested APPC interpretation: " VAR-Z.
+
+TEST-DIV-ZERO SECTION.
+    MOVE "NumC" TO NODE-TYPE(70)
+    MOVE 50 TO N(70)
+    MOVE "NumC" TO NODE-TYPE(71)
+    MOVE 0 TO N(71)
+    MOVE "AppC" TO NODE-TYPE(72)
+    MOVE "PrimOp" TO EXP(72)
+    MOVE "/" TO SYM(72)
+    MOVE 2 TO ARG-COUNT(72)
+    MOVE 70 TO ARG-IDX(72, 1)
+    MOVE 71 TO ARG-IDX(72, 2)
+    MOVE 72 TO WS-EVAL-NODE-IDX
+    PERFORM EVAL-TOP-NODE
+    DISPLAY "Result of divide-by-zero APPC interpretation: " VAR-Z
+        " (ERR=" VAR-ERR ")".
+
+*> IfC whose test expression is a real comparison AppC rather than a
+*> literal tested against zero.
+TEST-COMPARE-OP SECTION.
+    MOVE "NumC" TO NODE-TYPE(50)
+    MOVE 100 TO N(50)
+    MOVE "NumC" TO NODE-TYPE(51)
+    MOVE 50 TO N(51)
+    MOVE "AppC" TO NODE-TYPE(52)
+    MOVE "PrimOp" TO EXP(52)
+    MOVE ">" TO SYM(52)
+    MOVE 2 TO ARG-COUNT(52)
+    MOVE 50 TO ARG-IDX(52, 1)
+    MOVE 51 TO ARG-IDX(52, 2)
+    MOVE "NumC" TO NODE-TYPE(53)
+    MOVE 1 TO N(53)
+    MOVE "NumC" TO NODE-TYPE(54)
+    MOVE 0 TO N(54)
+    MOVE "IfC" TO NODE-TYPE(55)
+    MOVE 52 TO TEST-EXPR-IDX(55)
+    MOVE 53 TO THEN-EXPR-IDX(55)
+    MOVE 54 TO ELSE-EXPR-IDX(55)
+    MOVE 55 TO WS-EVAL-NODE-IDX
+    PERFORM EVAL-TOP-NODE
+    DISPLAY "Result of comparison-driven IFC interpretation: " VAR-Z.
+
+*> Both pieces carry meaningful trailing/leading space that CONCAT
+*> must preserve, not trim as if it were fixed-field padding - STR-LEN
+*> records the real length of each so CONCAT knows where it ends.
+TEST-STRING-OP SECTION.
+    MOVE "StrC" TO NODE-TYPE(60)
+    MOVE "Hello, " TO STR(60)
+    MOVE 7 TO STR-LEN(60)
+    MOVE "StrC" TO NODE-TYPE(61)
+    MOVE "world!" TO STR(61)
+    MOVE 6 TO STR-LEN(61)
+    MOVE "AppC" TO NODE-TYPE(62)
+    MOVE "PrimOp" TO EXP(62)
+    MOVE "CONCAT" TO SYM(62)
+    MOVE 2 TO ARG-COUNT(62)
+    MOVE 60 TO ARG-IDX(62, 1)
+    MOVE 61 TO ARG-IDX(62, 2)
+    MOVE 62 TO WS-EVAL-NODE-IDX
+    PERFORM EVAL-TOP-NODE
+    DISPLAY "Result of CONCAT interpretation: " VAR-S.
+
+*> define square(x) = x * x, then call square(7).
+TEST-LAMC SECTION.
+    MOVE "IdC" TO NODE-TYPE(81)
+    MOVE "x" TO S(81)
+    MOVE "IdC" TO NODE-TYPE(82)
+    MOVE "x" TO S(82)
+    MOVE "AppC" TO NODE-TYPE(83)
+    MOVE "PrimOp" TO EXP(83)
+    MOVE "*" TO SYM(83)
+    MOVE 2 TO ARG-COUNT(83)
+    MOVE 81 TO ARG-IDX(83, 1)
+    MOVE 82 TO ARG-IDX(83, 2)
+    MOVE "LamC" TO NODE-TYPE(84)
+    MOVE 1 TO LAM-PARAM-COUNT(84)
+    MOVE "x" TO LAM-PARAMS(84, 1)
+    MOVE 83 TO LAM-BODY-IDX(84)
+    MOVE "DefC" TO NODE-TYPE(85)
+    MOVE "square" TO DEFINE-NAME(85)
+    MOVE 1 TO ARG-COUNT(85)
+    MOVE 84 TO ARG-IDX(85, 1)
+    MOVE 85 TO WS-EVAL-NODE-IDX
+    PERFORM EVAL-TOP-NODE
+
+    MOVE "NumC" TO NODE-TYPE(86)
+    MOVE 7 TO N(86)
+    MOVE "AppC" TO NODE-TYPE(87)
+    MOVE "square" TO EXP(87)
+    MOVE 1 TO ARG-COUNT(87)
+    MOVE 86 TO ARG-IDX(87, 1)
+    MOVE 87 TO WS-EVAL-NODE-IDX
+    PERFORM EVAL-TOP-NODE
+    DISPLAY "Result of square(7) via LamC/AppC: " VAR-Z.
+
+*> define addFive(x) = x + 5, then addFiveThenSquare(x) = square(addFive(x)).
+*> addFiveThenSquare's own call scope has no "square" binding, so the
+*> lookup falls back through CLOS-ENV-SCOPE to the global scope where
+*> both formulas were defined - the chained-environment behavior.
+TEST-CLOSURE-CHAIN SECTION.
+    MOVE "IdC" TO NODE-TYPE(90)
+    MOVE "x" TO S(90)
+    MOVE "NumC" TO NODE-TYPE(91)
+    MOVE 5 TO N(91)
+    MOVE "AppC" TO NODE-TYPE(92)
+    MOVE "PrimOp" TO EXP(92)
+    MOVE "+" TO SYM(92)
+    MOVE 2 TO ARG-COUNT(92)
+    MOVE 90 TO ARG-IDX(92, 1)
+    MOVE 91 TO ARG-IDX(92, 2)
+    MOVE "LamC" TO NODE-TYPE(93)
+    MOVE 1 TO LAM-PARAM-COUNT(93)
+    MOVE "x" TO LAM-PARAMS(93, 1)
+    MOVE 92 TO LAM-BODY-IDX(93)
+    MOVE "DefC" TO NODE-TYPE(94)
+    MOVE "addFive" TO DEFINE-NAME(94)
+    MOVE 1 TO ARG-COUNT(94)
+    MOVE 93 TO ARG-IDX(94, 1)
+    MOVE 94 TO WS-EVAL-NODE-IDX
+    PERFORM EVAL-TOP-NODE
+
+    MOVE "IdC" TO NODE-TYPE(95)
+    MOVE "x" TO S(95)
+    MOVE "AppC" TO NODE-TYPE(96)
+    MOVE "addFive" TO EXP(96)
+    MOVE 1 TO ARG-COUNT(96)
+    MOVE 95 TO ARG-IDX(96, 1)
+    MOVE "AppC" TO NODE-TYPE(97)
+    MOVE "square" TO EXP(97)
+    MOVE 1 TO ARG-COUNT(97)
+    MOVE 96 TO ARG-IDX(97, 1)
+    MOVE "LamC" TO NODE-TYPE(98)
+    MOVE 1 TO LAM-PARAM-COUNT(98)
+    MOVE "x" TO LAM-PARAMS(98, 1)
+    MOVE 97 TO LAM-BODY-IDX(98)
+    MOVE "DefC" TO NODE-TYPE(99)
+    MOVE "addFiveThenSquare" TO DEFINE-NAME(99)
+    MOVE 1 TO ARG-COUNT(99)
+    MOVE 98 TO ARG-IDX(99, 1)
+    MOVE 99 TO WS-EVAL-NODE-IDX
+    PERFORM EVAL-TOP-NODE
+
+    MOVE "NumC" TO NODE-TYPE(100)
+    MOVE 3 TO N(100)
+    MOVE "AppC" TO NODE-TYPE(101)
+    MOVE "addFiveThenSquare" TO EXP(101)
+    MOVE 1 TO ARG-COUNT(101)
+    MOVE 100 TO ARG-IDX(101, 1)
+    MOVE 101 TO WS-EVAL-NODE-IDX
+    PERFORM EVAL-TOP-NODE
+    DISPLAY "Result of addFiveThenSquare(3) via chained scopes: " VAR-Z.
+
+*> Evaluate one node from outside any recursive call: depth 1, global
+*> scope, then copy the frame's result into VAR-Z/VAR-S the way every
+*> caller in this program expects to read it.
+EVAL-TOP-NODE SECTION.
+    MOVE 1 TO WS-DEPTH
+    MOVE WS-EVAL-NODE-IDX TO NODE-IDX-STACK(1)
+    MOVE 1 TO SCOPE-IDX-STACK(1)
+    PERFORM INTERP
+    MOVE RESULT-Z-STACK(1) TO VAR-Z
+    MOVE RESULT-S-STACK(1) TO VAR-S
+    MOVE ERROR-FLAG-STACK(1) TO VAR-ERR
+    EXIT.
+
+*> --------------------------------------------------------------
+*> INTERP evaluates AST-NODE-POOL(NODE-IDX-STACK(WS-DEPTH)) in scope
+*> SCOPE-IDX-STACK(WS-DEPTH) and leaves its result in
+*> RESULT-TYPE/Z/S-STACK(WS-DEPTH). It returns to its caller like an
+*> ordinary paragraph - the caller (EVAL-TOP-NODE, EVAL-CHILD, or the
+*> batch driver) decides what happens next.
+*> --------------------------------------------------------------
 INTERP SECTION.
-   DISPLAY "Interpreting node with type: " NODE-TYPE
-   EVALUATE NODE-TYPE
+   MOVE "N" TO RESULT-TYPE-STACK(WS-DEPTH)
+   MOVE 0 TO RESULT-Z-STACK(WS-DEPTH)
+   MOVE SPACES TO RESULT-S-STACK(WS-DEPTH)
+   MOVE 0 TO RESULT-S-LEN-STACK(WS-DEPTH)
+   MOVE "N" TO ERROR-FLAG-STACK(WS-DEPTH)
+   EVALUATE NODE-TYPE(NODE-IDX-STACK(WS-DEPTH))
        WHEN "NumC"
-           COMPUTE VAR-Z = N
+           MOVE "N" TO RESULT-TYPE-STACK(WS-DEPTH)
+           COMPUTE RESULT-Z-STACK(WS-DEPTH) = N(NODE-IDX-STACK(WS-DEPTH))
        WHEN "StrC"
-           MOVE STR TO VAR-S
-       WHEN "IdC"
-           MOVE S TO VAR-S
-       WHEN "IfC"
-           IF TEST-EXPR-N > 0
-               COMPUTE VAR-Z = THEN-EXPR-N
+           MOVE "S" TO RESULT-TYPE-STACK(WS-DEPTH)
+           MOVE STR(NODE-IDX-STACK(WS-DEPTH)) TO RESULT-S-STACK(WS-DEPTH)
+           IF STR-LEN(NODE-IDX-STACK(WS-DEPTH)) > 0
+               MOVE STR-LEN(NODE-IDX-STACK(WS-DEPTH))
+                   TO RESULT-S-LEN-STACK(WS-DEPTH)
            ELSE
-               COMPUTE VAR-Z = ELSE-EXPR-N
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(
+                   STR(NODE-IDX-STACK(WS-DEPTH))))
+                   TO RESULT-S-LEN-STACK(WS-DEPTH)
            END-IF
+       WHEN "IdC"
+           PERFORM INTERP-IDC
+       WHEN "IfC"
+           PERFORM INTERP-IFC
        WHEN "AppC"
-           PERFORM APPLY-FUNCTION
+           PERFORM INTERP-APPC
+       WHEN "LamC"
+           PERFORM INTERP-LAMC
+       WHEN "DefC"
+           PERFORM INTERP-DEFC
        WHEN OTHER
-           DISPLAY "Unknown node type: " NODE-TYPE
-   END-EVALUATE.
-   DISPLAY "Result String: " VAR-S.
-   DISPLAY "Result: " VAR-Z.
-   STOP RUN.
+           DISPLAY "Unknown node type: " NODE-TYPE(NODE-IDX-STACK(WS-DEPTH))
+   END-EVALUATE
+   MOVE RESULT-Z-STACK(WS-DEPTH) TO VAR-Z
+   MOVE RESULT-S-STACK(WS-DEPTH) TO VAR-S
+   EXIT.
+
+INTERP-IDC SECTION.
+    MOVE SCOPE-IDX-STACK(WS-DEPTH) TO WS-LOOKUP-SCOPE
+    MOVE S(NODE-IDX-STACK(WS-DEPTH)) TO WS-LOOKUP-NAME
+    PERFORM LOOKUP-FUNCTION
+    IF WS-LOOKUP-FOUND = "Y"
+        MOVE WS-LOOKUP-TYPE TO RESULT-TYPE-STACK(WS-DEPTH)
+        MOVE WS-LOOKUP-NUM TO RESULT-Z-STACK(WS-DEPTH)
+        MOVE WS-LOOKUP-STR TO RESULT-S-STACK(WS-DEPTH)
+        MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LOOKUP-STR))
+            TO RESULT-S-LEN-STACK(WS-DEPTH)
+    ELSE
+        MOVE "S" TO RESULT-TYPE-STACK(WS-DEPTH)
+        MOVE S(NODE-IDX-STACK(WS-DEPTH)) TO RESULT-S-STACK(WS-DEPTH)
+        MOVE FUNCTION LENGTH(FUNCTION TRIM(S(NODE-IDX-STACK(WS-DEPTH))))
+            TO RESULT-S-LEN-STACK(WS-DEPTH)
+        MOVE "E" TO ERROR-FLAG-STACK(WS-DEPTH)
+    END-IF
+    EXIT.
+
+INTERP-IFC SECTION.
+    MOVE TEST-EXPR-IDX(NODE-IDX-STACK(WS-DEPTH)) TO WS-CALL-IDX
+    MOVE SCOPE-IDX-STACK(WS-DEPTH) TO WS-CALL-SCOPE
+    PERFORM EVAL-CHILD
+    IF WS-CHILD-TYPE = "N" AND WS-CHILD-Z NOT = 0
+        MOVE THEN-EXPR-IDX(NODE-IDX-STACK(WS-DEPTH)) TO WS-CALL-IDX
+    ELSE
+        MOVE ELSE-EXPR-IDX(NODE-IDX-STACK(WS-DEPTH)) TO WS-CALL-IDX
+    END-IF
+    MOVE SCOPE-IDX-STACK(WS-DEPTH) TO WS-CALL-SCOPE
+    PERFORM EVAL-CHILD
+    MOVE WS-CHILD-TYPE TO RESULT-TYPE-STACK(WS-DEPTH)
+    MOVE WS-CHILD-Z TO RESULT-Z-STACK(WS-DEPTH)
+    MOVE WS-CHILD-S TO RESULT-S-STACK(WS-DEPTH)
+    MOVE WS-CHILD-S-LEN TO RESULT-S-LEN-STACK(WS-DEPTH)
+    EXIT.
+
+INTERP-APPC SECTION.
+    IF EXP(NODE-IDX-STACK(WS-DEPTH)) = "PrimOp"
+        PERFORM CHECK-PRIMOP-ARITY
+        IF ERROR-FLAG-STACK(WS-DEPTH) NOT = "E"
+            PERFORM EVAL-ARGS
+            PERFORM APPLY-FUNCTION
+        END-IF
+    ELSE
+        MOVE SCOPE-IDX-STACK(WS-DEPTH) TO WS-LOOKUP-SCOPE
+        MOVE EXP(NODE-IDX-STACK(WS-DEPTH)) TO WS-LOOKUP-NAME
+        PERFORM LOOKUP-FUNCTION
+        IF WS-LOOKUP-FOUND = "Y" AND WS-LOOKUP-TYPE = "C"
+            PERFORM CHECK-CLOSURE-ARITY
+            IF ERROR-FLAG-STACK(WS-DEPTH) NOT = "E"
+                PERFORM APPLY-CLOSURE
+            END-IF
+        ELSE
+            *> LOOKUP-FUNCTION already DISPLAYs "not found" for the
+            *> true miss case, so only log here for the distinct case
+            *> of a name that IS bound but isn't a callable closure -
+            *> otherwise this would double the same message.
+            IF WS-LOOKUP-FOUND = "Y"
+                DISPLAY "Function " EXP(NODE-IDX-STACK(WS-DEPTH))
+                    " is bound but is not a callable closure."
+            END-IF
+            MOVE "N" TO RESULT-TYPE-STACK(WS-DEPTH)
+            MOVE 0 TO RESULT-Z-STACK(WS-DEPTH)
+            MOVE "E" TO ERROR-FLAG-STACK(WS-DEPTH)
+        END-IF
+    END-IF
+    EXIT.
+
+*> Every PrimOp symbol this program implements is binary; reject an
+*> AppC whose ARG-COUNT doesn't match before EVAL-ARGS/APPLY-FUNCTION
+*> touch this frame's ARG-VAL-Z/ARG-VAL-S scratch, which is never
+*> cleared between top-level records at the same depth and would
+*> otherwise still hold whatever the previous record left there.
+CHECK-PRIMOP-ARITY SECTION.
+    EVALUATE SYM(NODE-IDX-STACK(WS-DEPTH))
+        WHEN "+"
+        WHEN "-"
+        WHEN "*"
+        WHEN "/"
+        WHEN "<"
+        WHEN ">"
+        WHEN "<="
+        WHEN ">="
+        WHEN "="
+        WHEN "AND"
+        WHEN "OR"
+        WHEN "CONCAT"
+        WHEN "STR-EQ"
+            IF ARG-COUNT(NODE-IDX-STACK(WS-DEPTH)) NOT = 2
+                DISPLAY "Arity mismatch in AppC: SYM="
+                    SYM(NODE-IDX-STACK(WS-DEPTH))
+                    " expects 2 args, got "
+                    ARG-COUNT(NODE-IDX-STACK(WS-DEPTH))
+                MOVE "N" TO RESULT-TYPE-STACK(WS-DEPTH)
+                MOVE 0 TO RESULT-Z-STACK(WS-DEPTH)
+                MOVE "E" TO ERROR-FLAG-STACK(WS-DEPTH)
+            END-IF
+        WHEN OTHER
+            CONTINUE
+    END-EVALUATE
+    EXIT.
+
+*> A closure's call must supply exactly as many arguments as it has
+*> parameters - APPLY-CLOSURE's binding loop walks CLOS-PARAM-COUNT,
+*> so an under-supplied call would otherwise read ARG-IDX(node, n) as
+*> 0 for the missing slot(s) and push that as a node-pool subscript.
+CHECK-CLOSURE-ARITY SECTION.
+    MOVE WS-LOOKUP-NUM TO CLOSURE-IDX-STACK(WS-DEPTH)
+    IF ARG-COUNT(NODE-IDX-STACK(WS-DEPTH)) NOT =
+            CLOS-PARAM-COUNT(CLOSURE-IDX-STACK(WS-DEPTH))
+        DISPLAY "Arity mismatch calling closure "
+            EXP(NODE-IDX-STACK(WS-DEPTH))
+            ": expects " CLOS-PARAM-COUNT(CLOSURE-IDX-STACK(WS-DEPTH))
+            " args, got " ARG-COUNT(NODE-IDX-STACK(WS-DEPTH))
+        MOVE "N" TO RESULT-TYPE-STACK(WS-DEPTH)
+        MOVE 0 TO RESULT-Z-STACK(WS-DEPTH)
+        MOVE "E" TO ERROR-FLAG-STACK(WS-DEPTH)
+    END-IF
+    EXIT.
+
+*> Evaluate every ARG of the current AppC node (each may itself be
+*> any kind of node, including another AppC/IfC/LamC) into this
+*> frame's scratch arrays before APPLY-FUNCTION runs.
+EVAL-ARGS SECTION.
+    PERFORM VARYING ARG-I-STACK(WS-DEPTH) FROM 1 BY 1
+        UNTIL ARG-I-STACK(WS-DEPTH) > ARG-COUNT(NODE-IDX-STACK(WS-DEPTH))
+        MOVE ARG-IDX(NODE-IDX-STACK(WS-DEPTH), ARG-I-STACK(WS-DEPTH))
+            TO WS-CALL-IDX
+        MOVE SCOPE-IDX-STACK(WS-DEPTH) TO WS-CALL-SCOPE
+        PERFORM EVAL-CHILD
+        MOVE WS-CHILD-Z TO ARG-VAL-Z(WS-DEPTH, ARG-I-STACK(WS-DEPTH))
+        MOVE WS-CHILD-S TO ARG-VAL-S(WS-DEPTH, ARG-I-STACK(WS-DEPTH))
+        MOVE WS-CHILD-S-LEN TO ARG-VAL-S-LEN(WS-DEPTH, ARG-I-STACK(WS-DEPTH))
+    END-PERFORM
+    EXIT.
 
+*> Push a child evaluation (WS-CALL-IDX in WS-CALL-SCOPE), run
+*> INTERP one level deeper, and pop back - leaving the child's
+*> result in WS-CHILD-TYPE/Z/S/ERR and WS-DEPTH unchanged.
+EVAL-CHILD SECTION.
+    IF WS-DEPTH >= 50
+        MOVE "N" TO WS-CHILD-TYPE
+        MOVE 0 TO WS-CHILD-Z
+        MOVE SPACES TO WS-CHILD-S
+        MOVE 0 TO WS-CHILD-S-LEN
+        MOVE "E" TO WS-CHILD-ERR
+        DISPLAY "ERROR: expression nesting exceeds 50 levels"
+    ELSE IF WS-CALL-IDX = 0 OR WS-CALL-IDX > 10000
+        *> A missing or out-of-range child reference (a node the
+        *> record declared but never supplied, or one clamped to 0 by
+        *> STORE-AST-RECORD's bound check) - fail this node rather
+        *> than using WS-CALL-IDX as an AST-NODE-POOL subscript.
+        MOVE "N" TO WS-CHILD-TYPE
+        MOVE 0 TO WS-CHILD-Z
+        MOVE SPACES TO WS-CHILD-S
+        MOVE 0 TO WS-CHILD-S-LEN
+        MOVE "E" TO WS-CHILD-ERR
+        DISPLAY "ERROR: missing or out-of-range child node reference: "
+            WS-CALL-IDX
+    ELSE
+        ADD 1 TO WS-DEPTH
+        MOVE WS-CALL-IDX TO NODE-IDX-STACK(WS-DEPTH)
+        MOVE WS-CALL-SCOPE TO SCOPE-IDX-STACK(WS-DEPTH)
+        PERFORM INTERP
+        MOVE RESULT-TYPE-STACK(WS-DEPTH) TO WS-CHILD-TYPE
+        MOVE RESULT-Z-STACK(WS-DEPTH) TO WS-CHILD-Z
+        MOVE RESULT-S-STACK(WS-DEPTH) TO WS-CHILD-S
+        MOVE RESULT-S-LEN-STACK(WS-DEPTH) TO WS-CHILD-S-LEN
+        MOVE ERROR-FLAG-STACK(WS-DEPTH) TO WS-CHILD-ERR
+        SUBTRACT 1 FROM WS-DEPTH
+    END-IF
+    IF WS-CHILD-ERR = "E"
+        MOVE "E" TO ERROR-FLAG-STACK(WS-DEPTH)
+    END-IF
+    EXIT.
+
+*> LamC produces a closure value: its parameter list and body index
+*> come straight from the node, and its captured environment is
+*> whatever scope was active when the LamC was evaluated.
+INTERP-LAMC SECTION.
+    IF WS-CLOSURE-COUNT >= 50
+        DISPLAY "ERROR: closure pool exhausted (50 limit)"
+        MOVE "N" TO RESULT-TYPE-STACK(WS-DEPTH)
+        MOVE 0 TO RESULT-Z-STACK(WS-DEPTH)
+        MOVE "E" TO ERROR-FLAG-STACK(WS-DEPTH)
+    ELSE
+        ADD 1 TO WS-CLOSURE-COUNT
+        MOVE WS-CLOSURE-COUNT TO WS-CLOSURE-IDX
+        MOVE LAM-PARAM-COUNT(NODE-IDX-STACK(WS-DEPTH)) TO
+            CLOS-PARAM-COUNT(WS-CLOSURE-IDX)
+        PERFORM VARYING WS-ARG-I FROM 1 BY 1
+            UNTIL WS-ARG-I > LAM-PARAM-COUNT(NODE-IDX-STACK(WS-DEPTH))
+            MOVE LAM-PARAMS(NODE-IDX-STACK(WS-DEPTH), WS-ARG-I) TO
+                CLOS-PARAMS(WS-CLOSURE-IDX, WS-ARG-I)
+        END-PERFORM
+        MOVE LAM-BODY-IDX(NODE-IDX-STACK(WS-DEPTH)) TO
+            CLOS-BODY-IDX(WS-CLOSURE-IDX)
+        MOVE SCOPE-IDX-STACK(WS-DEPTH) TO CLOS-ENV-SCOPE(WS-CLOSURE-IDX)
+        MOVE "C" TO RESULT-TYPE-STACK(WS-DEPTH)
+        MOVE WS-CLOSURE-IDX TO RESULT-Z-STACK(WS-DEPTH)
+    END-IF
+    EXIT.
+
+*> DefC binds a name to the value of a sub-expression in the current
+*> scope. The binding is added before the value expression is
+*> evaluated so a LamC value can capture this same scope and later
+*> look its own name back up (recursive/mutually-recursive formulas).
+INTERP-DEFC SECTION.
+    MOVE SCOPE-IDX-STACK(WS-DEPTH) TO WS-AB-SCOPE
+    MOVE DEFINE-NAME(NODE-IDX-STACK(WS-DEPTH)) TO WS-AB-NAME
+    MOVE "N" TO WS-AB-TYPE
+    MOVE 0 TO WS-AB-NUM
+    MOVE SPACES TO WS-AB-STR
+    PERFORM ADD-BINDING
+    *> Capture this frame's own reserved slot now - the value
+    *> expression below may itself be a DefC in this same scope, which
+    *> would advance SCOPE-BIND-COUNT past it before we come back.
+    MOVE SCOPE-BIND-COUNT(SCOPE-IDX-STACK(WS-DEPTH)) TO
+        DEFC-BIND-IDX-STACK(WS-DEPTH)
+    MOVE ARG-IDX(NODE-IDX-STACK(WS-DEPTH), 1) TO WS-CALL-IDX
+    MOVE SCOPE-IDX-STACK(WS-DEPTH) TO WS-CALL-SCOPE
+    PERFORM EVAL-CHILD
+    PERFORM UPDATE-LAST-BINDING
+    MOVE WS-CHILD-TYPE TO RESULT-TYPE-STACK(WS-DEPTH)
+    MOVE WS-CHILD-Z TO RESULT-Z-STACK(WS-DEPTH)
+    MOVE WS-CHILD-S TO RESULT-S-STACK(WS-DEPTH)
+    MOVE WS-CHILD-S-LEN TO RESULT-S-LEN-STACK(WS-DEPTH)
+    EXIT.
+
+*> Fill in the value of the binding INTERP-DEFC reserved for this
+*> frame (DEFC-BIND-IDX-STACK(WS-DEPTH), captured before the value
+*> expression ran) - not necessarily the scope's last binding anymore,
+*> since a nested DefC evaluated in between may have added its own.
+UPDATE-LAST-BINDING SECTION.
+    MOVE DEFC-BIND-IDX-STACK(WS-DEPTH) TO IDX
+    MOVE WS-CHILD-TYPE TO
+        BIND-TYPE(SCOPE-IDX-STACK(WS-DEPTH), IDX)
+    MOVE WS-CHILD-Z TO
+        BIND-NUM-VALUE(SCOPE-IDX-STACK(WS-DEPTH), IDX)
+    MOVE WS-CHILD-S TO
+        BIND-STR-VALUE(SCOPE-IDX-STACK(WS-DEPTH), IDX)
+    EXIT.
+
+*> Invoke a bound closure: build a fresh scope whose parent is the
+*> closure's captured environment, bind each parameter to the
+*> caller's (already-evaluated) argument, then evaluate the body in
+*> that new scope.
+APPLY-CLOSURE SECTION.
+    MOVE WS-LOOKUP-NUM TO CLOSURE-IDX-STACK(WS-DEPTH)
+    IF WS-SCOPE-COUNT >= 50
+        DISPLAY "ERROR: scope pool exhausted (50 limit)"
+        MOVE "N" TO RESULT-TYPE-STACK(WS-DEPTH)
+        MOVE 0 TO RESULT-Z-STACK(WS-DEPTH)
+        MOVE "E" TO ERROR-FLAG-STACK(WS-DEPTH)
+    ELSE
+        ADD 1 TO WS-SCOPE-COUNT
+        MOVE WS-SCOPE-COUNT TO NEW-SCOPE-IDX-STACK(WS-DEPTH)
+        MOVE CLOS-ENV-SCOPE(CLOSURE-IDX-STACK(WS-DEPTH)) TO
+            SCOPE-PARENT(NEW-SCOPE-IDX-STACK(WS-DEPTH))
+        MOVE 0 TO SCOPE-BIND-COUNT(NEW-SCOPE-IDX-STACK(WS-DEPTH))
+        PERFORM VARYING ARG-I-STACK(WS-DEPTH) FROM 1 BY 1
+            UNTIL ARG-I-STACK(WS-DEPTH) >
+                CLOS-PARAM-COUNT(CLOSURE-IDX-STACK(WS-DEPTH))
+            MOVE ARG-IDX(NODE-IDX-STACK(WS-DEPTH), ARG-I-STACK(WS-DEPTH))
+                TO WS-CALL-IDX
+            MOVE SCOPE-IDX-STACK(WS-DEPTH) TO WS-CALL-SCOPE
+            PERFORM EVAL-CHILD
+            MOVE NEW-SCOPE-IDX-STACK(WS-DEPTH) TO WS-AB-SCOPE
+            MOVE CLOS-PARAMS(CLOSURE-IDX-STACK(WS-DEPTH), ARG-I-STACK(WS-DEPTH))
+                TO WS-AB-NAME
+            MOVE WS-CHILD-TYPE TO WS-AB-TYPE
+            MOVE WS-CHILD-Z TO WS-AB-NUM
+            MOVE WS-CHILD-S TO WS-AB-STR
+            PERFORM ADD-BINDING
+        END-PERFORM
+        MOVE CLOS-BODY-IDX(CLOSURE-IDX-STACK(WS-DEPTH)) TO WS-CALL-IDX
+        MOVE NEW-SCOPE-IDX-STACK(WS-DEPTH) TO WS-CALL-SCOPE
+        PERFORM EVAL-CHILD
+        MOVE WS-CHILD-TYPE TO RESULT-TYPE-STACK(WS-DEPTH)
+        MOVE WS-CHILD-Z TO RESULT-Z-STACK(WS-DEPTH)
+        MOVE WS-CHILD-S TO RESULT-S-STACK(WS-DEPTH)
+        MOVE WS-CHILD-S-LEN TO RESULT-S-LEN-STACK(WS-DEPTH)
+        *> The call's scope can be reclaimed immediately if it is still
+        *> the most-recently-allocated slot (no nested call outlived it)
+        *> and the result is not itself a closure that may have captured
+        *> this scope as its environment and escaped with it.
+        IF WS-CHILD-TYPE NOT = "C"
+            AND NEW-SCOPE-IDX-STACK(WS-DEPTH) = WS-SCOPE-COUNT
+            SUBTRACT 1 FROM WS-SCOPE-COUNT
+        END-IF
+    END-IF
+    EXIT.
+
+*> --------------------------------------------------------------
+*> APPLY-FUNCTION: arithmetic, comparison, boolean and string
+*> primitives, dispatched on SYM. Falls through to LOOKUP-FUNCTION
+*> only when a "PrimOp" AppC carries a symbol this program does not
+*> recognize (kept for parity with the original fallback behavior).
+*> --------------------------------------------------------------
 APPLY-FUNCTION SECTION.
-   MOVE "Interpreting function application" TO VAR-S
-   IF SYM = "+"
-       COMPUTE VAR-Z = ARG-N(1) + ARG-N(2)
-   ELSE IF SYM = "-"
-       COMPUTE VAR-Z = ARG-N(1) - ARG-N(2)
-   ELSE IF SYM = "*"
-       MULTIPLY ARG-N(1) BY ARG-N(2) GIVING VAR-Z
-   ELSE IF SYM = "/"
-       DIVIDE ARG-N(1) BY ARG-N(2) GIVING VAR-Z
-   ELSE
-       PERFORM LOOKUP-FUNCTION
-   END-IF
+   MOVE SPACES TO RESULT-S-STACK(WS-DEPTH)
+   MOVE 0 TO RESULT-S-LEN-STACK(WS-DEPTH)
+   MOVE "N" TO RESULT-TYPE-STACK(WS-DEPTH)
+   EVALUATE SYM(NODE-IDX-STACK(WS-DEPTH))
+       WHEN "+"
+           COMPUTE RESULT-Z-STACK(WS-DEPTH) =
+               ARG-VAL-Z(WS-DEPTH, 1) + ARG-VAL-Z(WS-DEPTH, 2)
+       WHEN "-"
+           COMPUTE RESULT-Z-STACK(WS-DEPTH) =
+               ARG-VAL-Z(WS-DEPTH, 1) - ARG-VAL-Z(WS-DEPTH, 2)
+       WHEN "*"
+           MULTIPLY ARG-VAL-Z(WS-DEPTH, 1) BY ARG-VAL-Z(WS-DEPTH, 2)
+               GIVING RESULT-Z-STACK(WS-DEPTH)
+       WHEN "/"
+           PERFORM APPLY-DIVIDE
+       WHEN "<"
+           IF ARG-VAL-Z(WS-DEPTH, 1) < ARG-VAL-Z(WS-DEPTH, 2)
+               MOVE 1 TO RESULT-Z-STACK(WS-DEPTH)
+           ELSE
+               MOVE 0 TO RESULT-Z-STACK(WS-DEPTH)
+           END-IF
+       WHEN ">"
+           IF ARG-VAL-Z(WS-DEPTH, 1) > ARG-VAL-Z(WS-DEPTH, 2)
+               MOVE 1 TO RESULT-Z-STACK(WS-DEPTH)
+           ELSE
+               MOVE 0 TO RESULT-Z-STACK(WS-DEPTH)
+           END-IF
+       WHEN "<="
+           IF ARG-VAL-Z(WS-DEPTH, 1) <= ARG-VAL-Z(WS-DEPTH, 2)
+               MOVE 1 TO RESULT-Z-STACK(WS-DEPTH)
+           ELSE
+               MOVE 0 TO RESULT-Z-STACK(WS-DEPTH)
+           END-IF
+       WHEN ">="
+           IF ARG-VAL-Z(WS-DEPTH, 1) >= ARG-VAL-Z(WS-DEPTH, 2)
+               MOVE 1 TO RESULT-Z-STACK(WS-DEPTH)
+           ELSE
+               MOVE 0 TO RESULT-Z-STACK(WS-DEPTH)
+           END-IF
+       WHEN "="
+           IF ARG-VAL-Z(WS-DEPTH, 1) = ARG-VAL-Z(WS-DEPTH, 2)
+               MOVE 1 TO RESULT-Z-STACK(WS-DEPTH)
+           ELSE
+               MOVE 0 TO RESULT-Z-STACK(WS-DEPTH)
+           END-IF
+       WHEN "AND"
+           IF ARG-VAL-Z(WS-DEPTH, 1) NOT = 0
+               AND ARG-VAL-Z(WS-DEPTH, 2) NOT = 0
+               MOVE 1 TO RESULT-Z-STACK(WS-DEPTH)
+           ELSE
+               MOVE 0 TO RESULT-Z-STACK(WS-DEPTH)
+           END-IF
+       WHEN "OR"
+           IF ARG-VAL-Z(WS-DEPTH, 1) NOT = 0
+               OR ARG-VAL-Z(WS-DEPTH, 2) NOT = 0
+               MOVE 1 TO RESULT-Z-STACK(WS-DEPTH)
+           ELSE
+               MOVE 0 TO RESULT-Z-STACK(WS-DEPTH)
+           END-IF
+       WHEN "CONCAT"
+           MOVE "S" TO RESULT-TYPE-STACK(WS-DEPTH)
+           *> Slice each operand to its real, significant length (via
+           *> reference modification) instead of FUNCTION TRIM, which
+           *> would strip a deliberate trailing/leading space that is
+           *> part of the string's actual value.
+           EVALUATE TRUE
+               WHEN ARG-VAL-S-LEN(WS-DEPTH, 1) = 0
+                   AND ARG-VAL-S-LEN(WS-DEPTH, 2) = 0
+                   MOVE SPACES TO RESULT-S-STACK(WS-DEPTH)
+               WHEN ARG-VAL-S-LEN(WS-DEPTH, 1) = 0
+                   MOVE ARG-VAL-S(WS-DEPTH, 2)
+                       (1:ARG-VAL-S-LEN(WS-DEPTH, 2))
+                       TO RESULT-S-STACK(WS-DEPTH)
+               WHEN ARG-VAL-S-LEN(WS-DEPTH, 2) = 0
+                   MOVE ARG-VAL-S(WS-DEPTH, 1)
+                       (1:ARG-VAL-S-LEN(WS-DEPTH, 1))
+                       TO RESULT-S-STACK(WS-DEPTH)
+               WHEN OTHER
+                   STRING ARG-VAL-S(WS-DEPTH, 1)
+                              (1:ARG-VAL-S-LEN(WS-DEPTH, 1))
+                          ARG-VAL-S(WS-DEPTH, 2)
+                              (1:ARG-VAL-S-LEN(WS-DEPTH, 2))
+                       DELIMITED BY SIZE
+                       INTO RESULT-S-STACK(WS-DEPTH)
+                       ON OVERFLOW
+                           DISPLAY "CONCAT result exceeds 100-character "
+                               "field width - truncated: SYM="
+                               SYM(NODE-IDX-STACK(WS-DEPTH))
+                           MOVE "E" TO ERROR-FLAG-STACK(WS-DEPTH)
+                   END-STRING
+           END-EVALUATE
+           *> Cap at the field width RESULT-S-STACK/ARG-VAL-S actually
+           *> have (100) rather than trusting the unclamped sum of the
+           *> two operand lengths - an uncapped length here would later
+           *> drive an out-of-range reference modification if this
+           *> result feeds a further CONCAT/STR-EQ as an argument.
+           COMPUTE RESULT-S-LEN-STACK(WS-DEPTH) =
+               ARG-VAL-S-LEN(WS-DEPTH, 1) + ARG-VAL-S-LEN(WS-DEPTH, 2)
+           IF RESULT-S-LEN-STACK(WS-DEPTH) > 100
+               MOVE 100 TO RESULT-S-LEN-STACK(WS-DEPTH)
+           END-IF
+       WHEN "STR-EQ"
+           IF ARG-VAL-S-LEN(WS-DEPTH, 1) = ARG-VAL-S-LEN(WS-DEPTH, 2)
+               AND (ARG-VAL-S-LEN(WS-DEPTH, 1) = 0
+                   OR ARG-VAL-S(WS-DEPTH, 1)
+                          (1:ARG-VAL-S-LEN(WS-DEPTH, 1)) =
+                      ARG-VAL-S(WS-DEPTH, 2)
+                          (1:ARG-VAL-S-LEN(WS-DEPTH, 2)))
+               MOVE 1 TO RESULT-Z-STACK(WS-DEPTH)
+           ELSE
+               MOVE 0 TO RESULT-Z-STACK(WS-DEPTH)
+           END-IF
+       WHEN OTHER
+           MOVE SCOPE-IDX-STACK(WS-DEPTH) TO WS-LOOKUP-SCOPE
+           MOVE SYM(NODE-IDX-STACK(WS-DEPTH)) TO WS-LOOKUP-NAME
+           PERFORM LOOKUP-FUNCTION
+           IF WS-LOOKUP-FOUND = "Y"
+               MOVE WS-LOOKUP-TYPE TO RESULT-TYPE-STACK(WS-DEPTH)
+               MOVE WS-LOOKUP-NUM TO RESULT-Z-STACK(WS-DEPTH)
+               MOVE WS-LOOKUP-STR TO RESULT-S-STACK(WS-DEPTH)
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LOOKUP-STR))
+                   TO RESULT-S-LEN-STACK(WS-DEPTH)
+           ELSE
+               MOVE "E" TO ERROR-FLAG-STACK(WS-DEPTH)
+           END-IF
+   END-EVALUATE
    EXIT.
 
+*> Guard against a zero divisor so one bad node fails on its own
+*> instead of abending the whole batch run.
+APPLY-DIVIDE SECTION.
+    IF ARG-VAL-Z(WS-DEPTH, 2) = 0
+        DISPLAY "Divide by zero in AppC: SYM=" SYM(NODE-IDX-STACK(WS-DEPTH))
+            " ARG1=" ARG-VAL-Z(WS-DEPTH, 1)
+            " ARG2=" ARG-VAL-Z(WS-DEPTH, 2)
+        MOVE "E" TO ERROR-FLAG-STACK(WS-DEPTH)
+        MOVE 0 TO RESULT-Z-STACK(WS-DEPTH)
+    ELSE
+        DIVIDE ARG-VAL-Z(WS-DEPTH, 1) BY ARG-VAL-Z(WS-DEPTH, 2)
+            GIVING RESULT-Z-STACK(WS-DEPTH)
+            ON SIZE ERROR
+                DISPLAY "Divide overflow in AppC: SYM="
+                    SYM(NODE-IDX-STACK(WS-DEPTH))
+                MOVE "E" TO ERROR-FLAG-STACK(WS-DEPTH)
+                MOVE 0 TO RESULT-Z-STACK(WS-DEPTH)
+        END-DIVIDE
+    END-IF
+    EXIT.
 
+*> --------------------------------------------------------------
+*> LOOKUP-FUNCTION walks the scope chain starting at WS-LOOKUP-SCOPE:
+*> if WS-LOOKUP-NAME is not bound in a scope, it retries in that
+*> scope's parent, and so on until the global scope (parent 0) comes
+*> up empty. This is what lets a closure's body resolve a name that
+*> was not passed to it as a parameter, and lets one named formula
+*> call another defined earlier in the same or an enclosing scope.
+*> --------------------------------------------------------------
 LOOKUP-FUNCTION SECTION.
-   MOVE 0 TO VAR-Z
-   PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
-       IF BIND-NAME(IDX) = SYM
-           MOVE BIND-VALUE(IDX) TO VAR-S
-           EXIT PERFORM
+   MOVE "N" TO WS-LOOKUP-FOUND
+   MOVE WS-LOOKUP-SCOPE TO WS-SCAN-SCOPE
+   PERFORM UNTIL WS-SCAN-SCOPE = 0 OR WS-LOOKUP-FOUND = "Y"
+       PERFORM VARYING IDX FROM 1 BY 1
+           UNTIL IDX > SCOPE-BIND-COUNT(WS-SCAN-SCOPE)
+           IF BIND-NAME(WS-SCAN-SCOPE, IDX) = WS-LOOKUP-NAME
+               MOVE "Y" TO WS-LOOKUP-FOUND
+               MOVE BIND-TYPE(WS-SCAN-SCOPE, IDX) TO WS-LOOKUP-TYPE
+               MOVE BIND-NUM-VALUE(WS-SCAN-SCOPE, IDX) TO WS-LOOKUP-NUM
+               MOVE BIND-STR-VALUE(WS-SCAN-SCOPE, IDX) TO WS-LOOKUP-STR
+               EXIT PERFORM
+           END-IF
+       END-PERFORM
+       IF WS-LOOKUP-FOUND = "N"
+           MOVE SCOPE-PARENT(WS-SCAN-SCOPE) TO WS-SCAN-SCOPE
        END-IF
    END-PERFORM
-   IF VAR-S = SPACES
-       DISPLAY "Function " SYM " not found in environment."
-   ELSE
-       DISPLAY "Function " SYM " found with value: " VAR-S
+   IF WS-LOOKUP-FOUND = "N"
+       DISPLAY "Function " WS-LOOKUP-NAME " not found in environment."
    END-IF
    EXIT.
+
+*> Append a name/value binding to a scope, guarding against overflow
+*> of the (couple-hundred-entry) bindings table.
+ADD-BINDING SECTION.
+    IF SCOPE-BIND-COUNT(WS-AB-SCOPE) >= 200
+        DISPLAY "Bindings table full for scope " WS-AB-SCOPE
+            " - cannot add " WS-AB-NAME
+    ELSE
+        ADD 1 TO SCOPE-BIND-COUNT(WS-AB-SCOPE)
+        MOVE WS-AB-NAME TO
+            BIND-NAME(WS-AB-SCOPE, SCOPE-BIND-COUNT(WS-AB-SCOPE))
+        MOVE WS-AB-TYPE TO
+            BIND-TYPE(WS-AB-SCOPE, SCOPE-BIND-COUNT(WS-AB-SCOPE))
+        MOVE WS-AB-NUM TO
+            BIND-NUM-VALUE(WS-AB-SCOPE, SCOPE-BIND-COUNT(WS-AB-SCOPE))
+        MOVE WS-AB-STR TO
+            BIND-STR-VALUE(WS-AB-SCOPE, SCOPE-BIND-COUNT(WS-AB-SCOPE))
+    END-IF
+    EXIT.
+
+*> --------------------------------------------------------------
+*> Loads named rate/constant definitions into the global scope
+*> (scope 1) at start of run, from a flat name/type/value file - the
+*> couple-hundred-entry definitions table real rule sets need.
+*> --------------------------------------------------------------
+LOAD-BINDINGS SECTION.
+    OPEN INPUT BINDINGS-FILE
+    IF WS-BINDINGS-FILE-STATUS = "00"
+        MOVE "N" TO WS-EOF-FLAG
+        PERFORM UNTIL WS-EOF-FLAG = "Y"
+            READ BINDINGS-FILE
+                AT END
+                    MOVE "Y" TO WS-EOF-FLAG
+                NOT AT END
+                    MOVE 1 TO WS-AB-SCOPE
+                    MOVE BF-NAME TO WS-AB-NAME
+                    MOVE BF-TYPE TO WS-AB-TYPE
+                    MOVE BF-NUM-VALUE TO WS-AB-NUM
+                    MOVE BF-STR-VALUE TO WS-AB-STR
+                    PERFORM ADD-BINDING
+            END-READ
+        END-PERFORM
+        CLOSE BINDINGS-FILE
+    ELSE
+        DISPLAY "No bindings file found - starting with an empty "
+            "global scope."
+    END-IF
+    EXIT.
+
+*> --------------------------------------------------------------
+*> Batch driver: loads every AST node record from the input file
+*> into the node pool (so an argument can point forward or backward
+*> to any other node in the file), then evaluates each record
+*> flagged as a root - one call to INTERP per root record - in
+*> file order, checkpointing progress so a restarted run can
+*> reposition past already-processed roots.
+*> --------------------------------------------------------------
+BATCH-DRIVER SECTION.
+    OPEN INPUT AST-FILE
+    IF WS-AST-FILE-STATUS = "00"
+        PERFORM READ-CHECKPOINT
+        PERFORM LOAD-AST-POOL
+        CLOSE AST-FILE
+        PERFORM EVAL-ROOTS
+    ELSE
+        DISPLAY "No AST input file found - skipping batch evaluation."
+    END-IF
+    EXIT.
+
+LOAD-AST-POOL SECTION.
+    MOVE "N" TO WS-EOF-FLAG
+    PERFORM UNTIL WS-EOF-FLAG = "Y"
+        READ AST-FILE
+            AT END
+                MOVE "Y" TO WS-EOF-FLAG
+            NOT AT END
+                PERFORM STORE-AST-RECORD
+        END-READ
+    END-PERFORM
+    EXIT.
+
+STORE-AST-RECORD SECTION.
+    IF FR-POOL-IDX = 0 OR FR-POOL-IDX > 10000
+        DISPLAY "Rejecting AST record with pool index out of range: "
+            FR-POOL-IDX
+    ELSE
+        MOVE FR-NODE-TYPE TO NODE-TYPE(FR-POOL-IDX)
+        MOVE FR-N TO N(FR-POOL-IDX)
+        MOVE FR-STR TO STR(FR-POOL-IDX)
+        *> FR-STR-LEN is a PIC 9(3) field (up to 999) but STR - and every
+        *> field it eventually feeds a reference modification on
+        *> (ARG-VAL-S, RESULT-S-STACK) - is at most 100 characters wide.
+        *> Clamp instead of trusting the file, so a corrupt or malicious
+        *> length can't drive a reference modification past the end of
+        *> its base field later in CONCAT/STR-EQ.
+        IF FR-STR-LEN > 50
+            DISPLAY "Rejecting out-of-range string length for node "
+                FR-POOL-IDX ": " FR-STR-LEN
+            MOVE 0 TO STR-LEN(FR-POOL-IDX)
+        ELSE
+            MOVE FR-STR-LEN TO STR-LEN(FR-POOL-IDX)
+        END-IF
+        MOVE FR-S TO S(FR-POOL-IDX)
+        *> FR-TEST/THEN/ELSE-EXPR-IDX, FR-ARG-IDX and FR-LAM-BODY-IDX
+        *> are PIC 9(5) (up to 99999) but are used as subscripts into
+        *> the 10000-slot AST-NODE-POOL by EVAL-CHILD/INTERP-IFC/
+        *> APPLY-CLOSURE. 0 means "no child" and is always legal;
+        *> anything else outside 1-10000 is clamped to 0 rather than
+        *> trusted, so a corrupt or malicious index can't drive a
+        *> subscript past the end of the pool later.
+        IF FR-TEST-EXPR-IDX > 10000
+            DISPLAY "Rejecting out-of-range test-expr index for node "
+                FR-POOL-IDX ": " FR-TEST-EXPR-IDX
+            MOVE 0 TO TEST-EXPR-IDX(FR-POOL-IDX)
+        ELSE
+            MOVE FR-TEST-EXPR-IDX TO TEST-EXPR-IDX(FR-POOL-IDX)
+        END-IF
+        IF FR-THEN-EXPR-IDX > 10000
+            DISPLAY "Rejecting out-of-range then-expr index for node "
+                FR-POOL-IDX ": " FR-THEN-EXPR-IDX
+            MOVE 0 TO THEN-EXPR-IDX(FR-POOL-IDX)
+        ELSE
+            MOVE FR-THEN-EXPR-IDX TO THEN-EXPR-IDX(FR-POOL-IDX)
+        END-IF
+        IF FR-ELSE-EXPR-IDX > 10000
+            DISPLAY "Rejecting out-of-range else-expr index for node "
+                FR-POOL-IDX ": " FR-ELSE-EXPR-IDX
+            MOVE 0 TO ELSE-EXPR-IDX(FR-POOL-IDX)
+        ELSE
+            MOVE FR-ELSE-EXPR-IDX TO ELSE-EXPR-IDX(FR-POOL-IDX)
+        END-IF
+        MOVE FR-EXP TO EXP(FR-POOL-IDX)
+        MOVE FR-SYM TO SYM(FR-POOL-IDX)
+        *> FR-ARG-COUNT/FR-LAM-PARAM-COUNT are PIC 9(2) (up to 99) but
+        *> ARG-IDX/LAM-PARAMS are only OCCURS 10 TIMES. Clamp instead of
+        *> trusting the file, so an oversized count can't drive
+        *> EVAL-ARGS/APPLY-CLOSURE past the end of those tables into
+        *> whatever field follows them in the same pool row.
+        IF FR-ARG-COUNT > 10
+            DISPLAY "Rejecting out-of-range arg count for node "
+                FR-POOL-IDX ": " FR-ARG-COUNT
+            MOVE 10 TO ARG-COUNT(FR-POOL-IDX)
+        ELSE
+            MOVE FR-ARG-COUNT TO ARG-COUNT(FR-POOL-IDX)
+        END-IF
+        PERFORM VARYING WS-ARG-I FROM 1 BY 1 UNTIL WS-ARG-I > 10
+            IF FR-ARG-IDX(WS-ARG-I) > 10000
+                DISPLAY "Rejecting out-of-range arg index for node "
+                    FR-POOL-IDX ", slot " WS-ARG-I ": "
+                    FR-ARG-IDX(WS-ARG-I)
+                MOVE 0 TO ARG-IDX(FR-POOL-IDX, WS-ARG-I)
+            ELSE
+                MOVE FR-ARG-IDX(WS-ARG-I) TO ARG-IDX(FR-POOL-IDX, WS-ARG-I)
+            END-IF
+        END-PERFORM
+        IF FR-LAM-PARAM-COUNT > 10
+            DISPLAY "Rejecting out-of-range lambda param count for node "
+                FR-POOL-IDX ": " FR-LAM-PARAM-COUNT
+            MOVE 10 TO LAM-PARAM-COUNT(FR-POOL-IDX)
+        ELSE
+            MOVE FR-LAM-PARAM-COUNT TO LAM-PARAM-COUNT(FR-POOL-IDX)
+        END-IF
+        PERFORM VARYING WS-ARG-I FROM 1 BY 1 UNTIL WS-ARG-I > 10
+            MOVE FR-LAM-PARAMS(WS-ARG-I) TO LAM-PARAMS(FR-POOL-IDX, WS-ARG-I)
+        END-PERFORM
+        IF FR-LAM-BODY-IDX > 10000
+            DISPLAY "Rejecting out-of-range lambda body index for node "
+                FR-POOL-IDX ": " FR-LAM-BODY-IDX
+            MOVE 0 TO LAM-BODY-IDX(FR-POOL-IDX)
+        ELSE
+            MOVE FR-LAM-BODY-IDX TO LAM-BODY-IDX(FR-POOL-IDX)
+        END-IF
+        MOVE FR-DEFINE-NAME TO DEFINE-NAME(FR-POOL-IDX)
+        IF FR-POOL-IDX > WS-NODE-COUNT
+            MOVE FR-POOL-IDX TO WS-NODE-COUNT
+        END-IF
+    END-IF
+    EXIT.
+
+*> Re-reads the file to find root records in order (kept as a
+*> separate pass from LOAD-AST-POOL so the pool is fully populated,
+*> with every forward reference resolved, before any node is
+*> evaluated).
+EVAL-ROOTS SECTION.
+    OPEN INPUT AST-FILE
+    IF WS-AST-FILE-STATUS = "00"
+        MOVE "N" TO WS-EOF-FLAG
+        PERFORM UNTIL WS-EOF-FLAG = "Y"
+            READ AST-FILE
+                AT END
+                    MOVE "Y" TO WS-EOF-FLAG
+                NOT AT END
+                    IF FR-IS-ROOT = "Y"
+                        ADD 1 TO WS-ROOT-SEQ
+                        IF WS-ROOT-SEQ > WS-START-FROM
+                            MOVE FR-POOL-IDX TO WS-EVAL-NODE-IDX
+                            PERFORM EVAL-TOP-NODE
+                            DISPLAY "Batch record " WS-ROOT-SEQ
+                                " (node " FR-POOL-IDX "): Z=" VAR-Z
+                                " S=" VAR-S " ERR=" VAR-ERR
+                            IF FUNCTION MOD(WS-ROOT-SEQ, WS-CHECKPOINT-INTERVAL)
+                                = 0
+                                PERFORM WRITE-CHECKPOINT
+                            END-IF
+                        END-IF
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE AST-FILE
+        *> The file has been read to EOF, so this run covered every root
+        *> record - clear the checkpoint rather than leaving it pointing
+        *> at the final root-seq, which would make an unrelated later run
+        *> against a different input file silently skip records it has
+        *> never actually processed.
+        PERFORM CLEAR-CHECKPOINT
+    ELSE
+        DISPLAY "ERROR: unable to reopen AST input file for root pass, "
+            "status=" WS-AST-FILE-STATUS
+    END-IF
+    EXIT.
+
+*> On startup, position past whatever root records a previous,
+*> interrupted run already reported so they are not reprocessed.
+READ-CHECKPOINT SECTION.
+    MOVE 0 TO WS-START-FROM
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CHECKPOINT-FILE-STATUS = "00"
+        READ CHECKPOINT-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE CF-LAST-ROOT-SEQ TO WS-START-FROM
+                DISPLAY "Resuming batch run after root record "
+                    WS-START-FROM
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF
+    EXIT.
+
+WRITE-CHECKPOINT SECTION.
+    OPEN OUTPUT CHECKPOINT-FILE
+    IF WS-CHECKPOINT-FILE-STATUS = "00"
+        MOVE WS-ROOT-SEQ TO CF-LAST-ROOT-SEQ
+        WRITE CHECKPOINT-FILE-RECORD
+        CLOSE CHECKPOINT-FILE
+    ELSE
+        DISPLAY "ERROR: unable to open checkpoint file for writing, "
+            "status=" WS-CHECKPOINT-FILE-STATUS
+    END-IF
+    EXIT.
+
+*> Truncates CHECKPOINT.DAT to empty (LINE SEQUENTIAL OPEN OUTPUT with
+*> no WRITE) so a completed run leaves no stale root-seq behind for a
+*> later, unrelated run to misread as its own resume point.
+CLEAR-CHECKPOINT SECTION.
+    OPEN OUTPUT CHECKPOINT-FILE
+    IF WS-CHECKPOINT-FILE-STATUS = "00"
+        CLOSE CHECKPOINT-FILE
+    ELSE
+        DISPLAY "ERROR: unable to open checkpoint file to clear, "
+            "status=" WS-CHECKPOINT-FILE-STATUS
+    END-IF
+    EXIT.
